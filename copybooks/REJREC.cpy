@@ -0,0 +1,20 @@
+000100***************************************************************
+000200*  REJREC - REJECT RECORD LAYOUT
+000300*
+000400*  RECORD FOR REJECT-FILE, WRITTEN BY PROGRAM SAMPLE FOR ANY
+000500*  DAILY-TRANS-FILE RECORD THAT FAILS VALIDATION IN
+000600*  3000-VALIDATE-RECORD.
+000700*
+000800*  MOD HISTORY
+000900*  ----------------------------------------------------------
+001000*  DATE       INIT  DESCRIPTION
+001100*  ---------  ----  --------------------------------------
+001200*  2026-08-08 JDM   INITIAL VERSION.
+001300***************************************************************
+001400 01  REJ-RECORD.
+001500     05  REJ-KEY                     PIC X(10).
+001600     05  REJ-TEST-VALUE              PIC S9(02).
+001700     05  REJ-ITER-CODE               PIC X(01).
+001800     05  REJ-REASON-CODE             PIC X(02).
+001900     05  REJ-REASON-TEXT             PIC X(40).
+002000     05  FILLER                      PIC X(10).
