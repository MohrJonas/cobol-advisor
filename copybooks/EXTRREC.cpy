@@ -0,0 +1,19 @@
+000100***************************************************************
+000200*  EXTRREC - DOWNSTREAM EXTRACT RECORD LAYOUT
+000300*
+000400*  RECORD FOR OUTPUT-EXTRACT-FILE, WRITTEN ONCE PER RECORD
+000500*  AFTER ANOTHER SECTION COMPLETES, FOR PICKUP BY THE
+000600*  DOWNSTREAM REPORTING SYSTEM.
+000700*
+000800*  MOD HISTORY
+000900*  ----------------------------------------------------------
+001000*  DATE       INIT  DESCRIPTION
+001100*  ---------  ----  --------------------------------------
+001200*  2026-08-08 JDM   INITIAL VERSION.
+001300***************************************************************
+001400 01  EXTR-RECORD.
+001500     05  EXTR-KEY                    PIC X(10).
+001600     05  EXTR-TEST-VALUE             PIC S9(02).
+001700     05  EXTR-ITER-CODE              PIC X(01).
+001800     05  EXTR-RUN-TIMESTAMP          PIC X(14).
+001900     05  FILLER                      PIC X(10).
