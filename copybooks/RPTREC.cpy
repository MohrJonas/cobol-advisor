@@ -0,0 +1,19 @@
+000100***************************************************************
+000200*  RPTREC - CONTROL/SUMMARY REPORT RECORD LAYOUT
+000300*
+000400*  RECORD FOR REPORT-FILE, THE END-OF-RUN CONTROL REPORT
+000500*  PRODUCED BY PROGRAM SAMPLE.
+000600*
+000700*  MOD HISTORY
+000800*  ----------------------------------------------------------
+000900*  DATE       INIT  DESCRIPTION
+001000*  ---------  ----  --------------------------------------
+001100*  2026-08-08 JDM   INITIAL VERSION.
+001150*  2026-08-09 JDM   WIDENED RPT-LABEL TO X(40) - THE "RECORDS
+001160*                   PROCESSED BY ANOTHER SECTION" LABEL WAS
+001170*                   BEING TRUNCATED AT 35 CHARACTERS.
+001200***************************************************************
+001300 01  RPT-RECORD.
+001400     05  RPT-LABEL                  PIC X(40).
+001500     05  RPT-VALUE                  PIC Z(09)9.
+001600     05  FILLER                     PIC X(30).
