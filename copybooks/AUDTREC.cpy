@@ -0,0 +1,22 @@
+000100***************************************************************
+000200*  AUDTREC - AUDIT LOG RECORD LAYOUT
+000300*
+000400*  RECORD FOR AUDIT-LOG-FILE.  ONE ROW IS APPENDED EVERY
+000500*  TIME SAMP-TEST-VALUE OR SAMP-ITER-CODE IS SET OR CHANGED,
+000600*  SO A GIVEN RECORD'S VALUES CAN BE TRACED BACK FOR AN
+000700*  AUDIT REQUEST WITHOUT RE-RUNNING THE JOB.
+000800*
+000900*  MOD HISTORY
+001000*  ----------------------------------------------------------
+001100*  DATE       INIT  DESCRIPTION
+001200*  ---------  ----  --------------------------------------
+001300*  2026-08-08 JDM   INITIAL VERSION.
+001400***************************************************************
+001500 01  AUDT-RECORD.
+001600     05  AUDT-TIMESTAMP              PIC X(14).
+001700     05  AUDT-PARAGRAPH              PIC X(20).
+001800     05  AUDT-FIELD-NAME             PIC X(20).
+001900     05  AUDT-KEY                    PIC X(10).
+002000     05  AUDT-BEFORE-VALUE           PIC X(10).
+002100     05  AUDT-AFTER-VALUE            PIC X(10).
+002200     05  FILLER                      PIC X(10).
