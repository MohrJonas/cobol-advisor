@@ -0,0 +1,20 @@
+000100***************************************************************
+000200*  ERRLREC - ERROR/STATUS LOG RECORD LAYOUT
+000300*
+000400*  RECORD FOR ERROR-LOG-FILE.  PROGRAM SAMPLE WRITES EXACTLY
+000500*  ONE ROW HERE, EITHER FROM 9000-END-OF-JOB ON A NORMAL
+000600*  FINISH OR FROM 9600-ABEND ON A HARD FAILURE, SO THE JOB
+000700*  SCHEDULER CAN ALERT ON A BAD RUN WITHOUT WAITING FOR
+000800*  SOMEONE TO READ THE CONSOLE LOG BY HAND.
+000900*
+001000*  MOD HISTORY
+001100*  ----------------------------------------------------------
+001200*  DATE       INIT  DESCRIPTION
+001300*  ---------  ----  --------------------------------------
+001400*  2026-08-08 JDM   INITIAL VERSION.
+001500***************************************************************
+001600 01  ERRL-RECORD.
+001700     05  ERRL-TIMESTAMP              PIC X(14).
+001800     05  ERRL-RETURN-CODE            PIC 9(03).
+001900     05  ERRL-STATUS-TEXT            PIC X(45).
+002000     05  FILLER                      PIC X(05).
