@@ -0,0 +1,17 @@
+000100***************************************************************
+000200*  CTOTREC - EXTERNAL CONTROL TOTAL RECORD LAYOUT
+000300*
+000400*  RECORD FOR CONTROL-TOTAL-FILE, THE INDEPENDENTLY-SUPPLIED
+000500*  EXPECTED RECORD COUNT AND AMOUNT SUM FOR THE RUN, USED BY
+000600*  PROGRAM SAMPLE TO RECONCILE WHAT IT ACTUALLY PROCESSED.
+000700*
+000800*  MOD HISTORY
+000900*  ----------------------------------------------------------
+001000*  DATE       INIT  DESCRIPTION
+001100*  ---------  ----  --------------------------------------
+001200*  2026-08-08 JDM   INITIAL VERSION.
+001300***************************************************************
+001400 01  CTOT-RECORD.
+001500     05  CTOT-EXPECTED-COUNT         PIC 9(07) COMP.
+001600     05  CTOT-EXPECTED-SUM           PIC S9(09)V99 COMP-3.
+001700     05  FILLER                      PIC X(20).
