@@ -0,0 +1,31 @@
+000100***************************************************************
+000200*  CKPTREC - CHECKPOINT RECORD LAYOUT
+000300*
+000400*  RECORD FOR CHECKPOINT-FILE, WRITTEN PERIODICALLY BY
+000500*  PROGRAM SAMPLE SO A DEAD RUN CAN BE RESTARTED WITHOUT
+000600*  REPROCESSING EVERYTHING FROM THE TOP.
+000700*
+000800*  MOD HISTORY
+000900*  ----------------------------------------------------------
+001000*  DATE       INIT  DESCRIPTION
+001100*  ---------  ----  --------------------------------------
+001200*  2026-08-08 JDM   INITIAL VERSION.
+001250*  2026-08-08 JDM   ADDED CKPT-ITERATION-IX SO A CHECKPOINT
+001260*                   TAKEN PARTWAY THROUGH A MULTI-PASS RUN
+001270*                   RECORDS WHICH OUTER PASS IT BELONGS TO.
+001280*  2026-08-09 JDM   ADDED THE FIVE RUN COUNTERS SO A RESTART
+001285*                   RESUMES THE SUMMARY REPORT AND RECONCILI-
+001290*                   ATION TOTALS FROM WHERE THE PRIOR RUN LEFT
+001295*                   OFF INSTEAD OF FROM ZERO.
+001300***************************************************************
+001400 01  CKPT-RECORD.
+001500     05  CKPT-LAST-KEY               PIC X(10).
+001600     05  CKPT-TEST-VALUE             PIC S9(02).
+001700     05  CKPT-ITER-CODE              PIC X(01).
+001750     05  CKPT-ITERATION-IX           PIC 9(05) COMP.
+001760     05  CKPT-SOME-COUNT             PIC 9(07) COMP.
+001770     05  CKPT-ANOTHER-COUNT          PIC 9(07) COMP.
+001780     05  CKPT-REJECT-COUNT           PIC 9(07) COMP.
+001790     05  CKPT-OVER-THRESHOLD-COUNT   PIC 9(07) COMP.
+001795     05  CKPT-RUNNING-SUM            PIC S9(09)V99 COMP-3.
+001800     05  FILLER                      PIC X(04).
