@@ -0,0 +1,23 @@
+000100***************************************************************
+000200*  DTRANREC - DAILY TRANSACTION RECORD LAYOUT
+000300*
+000400*  RECORD FOR DTRAN-FILE-1 THROUGH DTRAN-FILE-5, THE PER-PASS
+000500*  INPUT FILES FED TO PROGRAM SAMPLE.  ONE RECORD PER
+000550*  TRANSACTION.
+000600*
+000700*  MOD HISTORY
+000800*  ----------------------------------------------------------
+000900*  DATE       INIT  DESCRIPTION
+001000*  ---------  ----  --------------------------------------
+001100*  2026-08-08 JDM   INITIAL VERSION.
+001150*  2026-08-09 JDM   UPDATED HEADER COMMENT - RECORD IS NOW USED
+001160*                   BY THE FIVE PER-PASS DTRAN-FILE-n FILES,
+001170*                   NOT A SINGLE DAILY-TRANS-FILE.
+001200***************************************************************
+001300 01  DTRAN-RECORD.
+001400     05  DTRAN-KEY                   PIC X(10).
+001500     05  DTRAN-TEST-VALUE            PIC S9(02).
+001600     05  DTRAN-ITER-CODE             PIC X(01).
+001700     05  DTRAN-AMOUNT                PIC S9(07)V99.
+001800     05  DTRAN-STATUS-CODE           PIC X(02).
+001900     05  FILLER                      PIC X(10).
