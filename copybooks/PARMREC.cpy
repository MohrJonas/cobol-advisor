@@ -0,0 +1,26 @@
+000100***************************************************************
+000200*  PARMREC - RUN CONTROL PARAMETER RECORD LAYOUT
+000300*
+000400*  RECORD FOR PARM-FILE, READ ONCE AT PROGRAM START BY
+000500*  PROGRAM SAMPLE.  CARRIES THE OPERATOR-TUNABLE CONTROL
+000600*  VALUES FOR A GIVEN RUN.
+000700*
+000800*  MOD HISTORY
+000900*  ----------------------------------------------------------
+001000*  DATE       INIT  DESCRIPTION
+001100*  ---------  ----  --------------------------------------
+001200*  2026-08-08 JDM   INITIAL VERSION - RESTART INDICATOR AND
+001300*                   CHECKPOINT FREQUENCY.
+001400*  2026-08-08 JDM   ADDED ITERATION COUNT TO DRIVE MULTIPLE
+001500*                   BATCH CYCLES PER SUBMISSION.
+001600*  2026-08-08 JDM   ADDED TEST THRESHOLD SO THE BUSINESS RULE
+001700*                   CAN BE RETUNED WITHOUT A RECOMPILE.
+001800***************************************************************
+001900 01  PARM-RECORD.
+002000     05  PARM-RESTART-IND            PIC X(01).
+002100         88  PARM-RESTART-YES             VALUE 'Y'.
+002200         88  PARM-RESTART-NO              VALUE 'N'.
+002300     05  PARM-CHECKPOINT-FREQ        PIC 9(05) COMP.
+002400     05  PARM-ITERATION-COUNT        PIC 9(05) COMP.
+002500     05  PARM-TEST-THRESHOLD         PIC S9(02).
+002600     05  FILLER                      PIC X(20).
