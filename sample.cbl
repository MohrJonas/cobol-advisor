@@ -1,19 +1,1046 @@
-       identification division.
-       program-id. sample.
-       data division.
-       working-storage section.
-      *
-       01 test pic S9(02). *> @ScopedTo some section., another section.
-       01 iter pic X(01). *> @ScopedTo another section.
-       procedure division.
-           display "hello"
-           stop run
-       .       
-       some section.
-           test
-           iter
-       .
-       another section.
-           test
-           iter
-       .
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. SAMPLE.
+000300 AUTHOR. J D MORAN.
+000400 INSTALLATION. DAILY PROCESSING GROUP.
+000500 DATE-WRITTEN. 2026-08-08.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*  SAMPLE - DAILY TRANSACTION DRIVER
+000900*
+001000*  READS DAILY-TRANS-FILE AND DRIVES EACH TRANSACTION THROUGH
+001100*  SOME SECTION, VALIDATION, AND ANOTHER SECTION.  PRODUCES A
+001200*  CONTROL/SUMMARY REPORT AT END OF RUN.  SUPPORTS CHECKPOINT/
+001300*  RESTART SO A DEAD RUN CAN RESUME WITHOUT REPROCESSING FROM
+001400*  THE TOP.
+001500*
+001600*  MOD HISTORY
+001700*  -------------------------------------------------------------
+001800*  DATE       INIT  DESCRIPTION
+001900*  ---------  ----  ---------------------------------------------
+002000*  2026-08-08 JDM   INITIAL VERSION - REPLACED HARD-CODED STUB
+002100*                   WITH REAL TRANSACTION FILE PROCESSING.
+002200*  2026-08-08 JDM   ADDED END-OF-RUN CONTROL/SUMMARY REPORT.
+002300*  2026-08-08 JDM   ADDED CHECKPOINT/RESTART VIA PARM-FILE AND
+002400*                   CHECKPOINT-FILE.
+002500*  2026-08-08 JDM   ADDED VALIDATE-RECORD AND REJECT-FILE AHEAD
+002600*                   OF ANOTHER SECTION.
+002700*  2026-08-08 JDM   ITER RETIRED AS A DRIVING FLAG - PARM-FILE
+002800*                   NOW CARRIES AN ITERATION COUNT THAT DRIVES AN
+002900*                   OUTER PASS-COUNT LOOP OVER DAILY-TRANS-FILE.
+003000*  2026-08-08 JDM   TEST THRESHOLD EXTERNALIZED VIA PARM-FILE
+003100*                   INSTEAD OF A WORKING-STORAGE LITERAL.
+003200*  2026-08-08 JDM   ADDED OUTPUT-EXTRACT-FILE FOR THE DOWNSTREAM
+003300*                   REPORTING FEED.
+003400*  2026-08-08 JDM   ADDED AUDIT-LOG-FILE TO TRACE EVERY TEST/ITER
+003500*                   CHANGE FOR COMPLIANCE.
+003600*  2026-08-08 JDM   ADDED RECONCILIATION AGAINST AN EXTERNAL
+003700*                   CONTROL-TOTAL-FILE.
+003800*  2026-08-08 JDM   REPLACED BARE STOP RUN WITH 9000-END-OF-JOB
+003900*                   RETURN-CODE LOGIC AND AN ERROR-LOG-FILE
+004000*                   STATUS RECORD; FILE-OPEN FAILURES NOW ROUTE
+004100*                   THROUGH A SHARED 9600-ABEND PARAGRAPH.
+004200*  2026-08-08 JDM   DAILY-TRANS-FILE IS NOW ASSIGNED DYNAMICALLY
+004300*                   PER OUTER PASS SO PARM-ITERATION-COUNT DRIVES
+004400*                   DISTINCT INPUT BATCHES INSTEAD OF REREADING
+004500*                   ONE FILE N TIMES.  CHECKPOINT-FILE NOW CARRIES
+004600*                   THE OUTER PASS NUMBER SO RESTART CAN RESUME AT
+004700*                   THE PASS IN PROGRESS, NOT JUST PASS ONE.  THE
+004800*                   CONTROL/SUMMARY REPORT NOW CARRIES A HEADER
+004900*                   LINE (RUN DATE) AND A GRAND-TOTAL LINE.
+005000*  2026-08-09 JDM   DAILY-TRANS-FILE REPLACED BY FIVE STATICALLY
+005010*                   DECLARED PER-PASS FILES (DTRAN01-DTRAN05).
+005020*                   ASSIGN DYNAMIC RESOLVES A DDNAME FROM A
+005030*                   RUNNING PROGRAM'S WORKING-STORAGE, WHICH HAS
+005040*                   NO EQUIVALENT ON THIS DIALECT - THE JCL WOULD
+005050*                   STILL HAVE TO PRE-ALLOCATE EVERY DD A RUN
+005060*                   COULD POSSIBLY NEED, SO A FIXED SET OF
+005070*                   PER-PASS DDS NAMED DIRECTLY ON THE SELECTS
+005080*                   GETS THE SAME RESULT IN PLAIN IBM COBOL.
+005090*                   PARM-ITERATION-COUNT IS NOW BOUNDS-CHECKED
+005100*                   AGAINST THE FIVE DECLARED PASSES AT STARTUP.
+005110*  2026-08-09 JDM   CHECKPOINT-FILE NOW CARRIES THE FIVE RUN
+005120*                   COUNTERS SO A RESTART RESUMES THE SUMMARY
+005130*                   REPORT AND RECONCILIATION TOTALS FROM WHERE
+005140*                   THE PRIOR RUN LEFT OFF.  EVERY WRITE AGAINST
+005150*                   A FILE THAT IS STATUS-CHECKED AT OPEN TIME IS
+005160*                   NOW ALSO STATUS-CHECKED AT WRITE TIME, ROUTED
+005170*                   THROUGH 9600-ABEND ON FAILURE, THE SAME AS
+005180*                   EVERY OPEN ALREADY IS.  AUDIT-LOG-FILE ROWS
+005190*                   NOW CARRY A TIMESTAMP CAPTURED AT THE TIME OF
+005200*                   THE WRITE INSTEAD OF THE ONE-TIME RUN
+005210*                   TIMESTAMP.  PARAGRAPHS REORDERED TO FOLLOW
+005220*                   THE NUMBERING CONVENTION (RECONCILE RENUMBERED
+005230*                   8000, REPORT RENUMBERED 8500, TO MATCH THE
+005240*                   ORDER MAINLINE CALLS THEM IN).
+005250*****************************************************************
+005300 ENVIRONMENT DIVISION.
+005400 CONFIGURATION SECTION.
+005500 SOURCE-COMPUTER. IBM-370.
+005600 OBJECT-COMPUTER. IBM-370.
+005700 INPUT-OUTPUT SECTION.
+005800 FILE-CONTROL.
+005900     SELECT DTRAN-FILE-1 ASSIGN TO DTRAN01
+006000         ORGANIZATION IS SEQUENTIAL
+006100         FILE STATUS IS WS-DTRAN-STATUS.
+006200     SELECT DTRAN-FILE-2 ASSIGN TO DTRAN02
+006300         ORGANIZATION IS SEQUENTIAL
+006400         FILE STATUS IS WS-DTRAN-STATUS.
+006500     SELECT DTRAN-FILE-3 ASSIGN TO DTRAN03
+006600         ORGANIZATION IS SEQUENTIAL
+006700         FILE STATUS IS WS-DTRAN-STATUS.
+006800     SELECT DTRAN-FILE-4 ASSIGN TO DTRAN04
+006900         ORGANIZATION IS SEQUENTIAL
+007000         FILE STATUS IS WS-DTRAN-STATUS.
+007100     SELECT DTRAN-FILE-5 ASSIGN TO DTRAN05
+007200         ORGANIZATION IS SEQUENTIAL
+007300         FILE STATUS IS WS-DTRAN-STATUS.
+007400     SELECT REPORT-FILE ASSIGN TO RPTOUT
+007500         ORGANIZATION IS SEQUENTIAL
+007600         FILE STATUS IS WS-RPT-STATUS.
+007700     SELECT PARM-FILE ASSIGN TO PARMFILE
+007800         ORGANIZATION IS SEQUENTIAL
+007900         FILE STATUS IS WS-PARM-STATUS.
+008000     SELECT CHECKPOINT-FILE ASSIGN TO CKPTFILE
+008100         ORGANIZATION IS SEQUENTIAL
+008200         FILE STATUS IS WS-CKPT-STATUS.
+008300     SELECT REJECT-FILE ASSIGN TO REJFILE
+008400         ORGANIZATION IS SEQUENTIAL
+008500         FILE STATUS IS WS-REJ-STATUS.
+008600     SELECT OUTPUT-EXTRACT-FILE ASSIGN TO EXTRFILE
+008700         ORGANIZATION IS SEQUENTIAL
+008800         FILE STATUS IS WS-EXTR-STATUS.
+008900     SELECT AUDIT-LOG-FILE ASSIGN TO AUDITLOG
+009000         ORGANIZATION IS SEQUENTIAL
+009100         FILE STATUS IS WS-AUDT-STATUS.
+009200     SELECT CONTROL-TOTAL-FILE ASSIGN TO CTLTOTAL
+009300         ORGANIZATION IS SEQUENTIAL
+009400         FILE STATUS IS WS-CTOT-STATUS.
+009500     SELECT ERROR-LOG-FILE ASSIGN TO ERRORLOG
+009600         ORGANIZATION IS SEQUENTIAL
+009700         FILE STATUS IS WS-ERRL-STATUS.
+009800 DATA DIVISION.
+009900 FILE SECTION.
+010000*****************************************************************
+010100*  DTRAN-FILE-1 THROUGH DTRAN-FILE-5 - ONE FIXED DD PER OUTER
+010200*  PASS.  PARM-ITERATION-COUNT (BOUNDS-CHECKED IN 1050-CHECK-
+010300*  ITERATION-COUNT) SELECTS HOW MANY OF THE FIVE ARE ACTUALLY
+010400*  OPENED IN A GIVEN RUN.  EACH COPIES THE SAME DTRANREC LAYOUT
+010500*  UNDER A PASS-QUALIFIED SET OF NAMES SO ALL FIVE CAN COEXIST
+010600*  IN THE FILE SECTION.
+010700*****************************************************************
+010800 FD  DTRAN-FILE-1
+010900     RECORDING MODE IS F
+011000     LABEL RECORDS ARE STANDARD.
+011100     COPY DTRANREC REPLACING ==DTRAN-RECORD== BY ==DTRAN1-RECORD==
+011200         ==DTRAN-KEY== BY ==DTRAN1-KEY==
+011300         ==DTRAN-TEST-VALUE== BY ==DTRAN1-TEST-VALUE==
+011400         ==DTRAN-ITER-CODE== BY ==DTRAN1-ITER-CODE==
+011500         ==DTRAN-AMOUNT== BY ==DTRAN1-AMOUNT==
+011600         ==DTRAN-STATUS-CODE== BY ==DTRAN1-STATUS-CODE==.
+011700 FD  DTRAN-FILE-2
+011800     RECORDING MODE IS F
+011900     LABEL RECORDS ARE STANDARD.
+012000     COPY DTRANREC REPLACING ==DTRAN-RECORD== BY ==DTRAN2-RECORD==
+012100         ==DTRAN-KEY== BY ==DTRAN2-KEY==
+012200         ==DTRAN-TEST-VALUE== BY ==DTRAN2-TEST-VALUE==
+012300         ==DTRAN-ITER-CODE== BY ==DTRAN2-ITER-CODE==
+012400         ==DTRAN-AMOUNT== BY ==DTRAN2-AMOUNT==
+012500         ==DTRAN-STATUS-CODE== BY ==DTRAN2-STATUS-CODE==.
+012600 FD  DTRAN-FILE-3
+012700     RECORDING MODE IS F
+012800     LABEL RECORDS ARE STANDARD.
+012900     COPY DTRANREC REPLACING ==DTRAN-RECORD== BY ==DTRAN3-RECORD==
+013000         ==DTRAN-KEY== BY ==DTRAN3-KEY==
+013100         ==DTRAN-TEST-VALUE== BY ==DTRAN3-TEST-VALUE==
+013200         ==DTRAN-ITER-CODE== BY ==DTRAN3-ITER-CODE==
+013300         ==DTRAN-AMOUNT== BY ==DTRAN3-AMOUNT==
+013400         ==DTRAN-STATUS-CODE== BY ==DTRAN3-STATUS-CODE==.
+013500 FD  DTRAN-FILE-4
+013600     RECORDING MODE IS F
+013700     LABEL RECORDS ARE STANDARD.
+013800     COPY DTRANREC REPLACING ==DTRAN-RECORD== BY ==DTRAN4-RECORD==
+013900         ==DTRAN-KEY== BY ==DTRAN4-KEY==
+014000         ==DTRAN-TEST-VALUE== BY ==DTRAN4-TEST-VALUE==
+014100         ==DTRAN-ITER-CODE== BY ==DTRAN4-ITER-CODE==
+014200         ==DTRAN-AMOUNT== BY ==DTRAN4-AMOUNT==
+014300         ==DTRAN-STATUS-CODE== BY ==DTRAN4-STATUS-CODE==.
+014400 FD  DTRAN-FILE-5
+014500     RECORDING MODE IS F
+014600     LABEL RECORDS ARE STANDARD.
+014700     COPY DTRANREC REPLACING ==DTRAN-RECORD== BY ==DTRAN5-RECORD==
+014800         ==DTRAN-KEY== BY ==DTRAN5-KEY==
+014900         ==DTRAN-TEST-VALUE== BY ==DTRAN5-TEST-VALUE==
+015000         ==DTRAN-ITER-CODE== BY ==DTRAN5-ITER-CODE==
+015100         ==DTRAN-AMOUNT== BY ==DTRAN5-AMOUNT==
+015200         ==DTRAN-STATUS-CODE== BY ==DTRAN5-STATUS-CODE==.
+015300 FD  REPORT-FILE
+015400     RECORDING MODE IS F
+015500     LABEL RECORDS ARE STANDARD.
+015600     COPY RPTREC.
+015700 FD  PARM-FILE
+015800     RECORDING MODE IS F
+015900     LABEL RECORDS ARE STANDARD.
+016000     COPY PARMREC.
+016100 FD  CHECKPOINT-FILE
+016200     RECORDING MODE IS F
+016300     LABEL RECORDS ARE STANDARD.
+016400     COPY CKPTREC.
+016500 FD  REJECT-FILE
+016600     RECORDING MODE IS F
+016700     LABEL RECORDS ARE STANDARD.
+016800     COPY REJREC.
+016900 FD  OUTPUT-EXTRACT-FILE
+017000     RECORDING MODE IS F
+017100     LABEL RECORDS ARE STANDARD.
+017200     COPY EXTRREC.
+017300 FD  AUDIT-LOG-FILE
+017400     RECORDING MODE IS F
+017500     LABEL RECORDS ARE STANDARD.
+017600     COPY AUDTREC.
+017700 FD  CONTROL-TOTAL-FILE
+017800     RECORDING MODE IS F
+017900     LABEL RECORDS ARE STANDARD.
+018000     COPY CTOTREC.
+018100 FD  ERROR-LOG-FILE
+018200     RECORDING MODE IS F
+018300     LABEL RECORDS ARE STANDARD.
+018400     COPY ERRLREC.
+018500 WORKING-STORAGE SECTION.
+018600*****************************************************************
+018700*  FILE STATUS SWITCHES
+018800*****************************************************************
+018900 01  WS-FILE-STATUSES.
+019000     05  WS-DTRAN-STATUS               PIC X(02).
+019100         88  WS-DTRAN-OK                   VALUE '00'.
+019200     05  WS-RPT-STATUS                 PIC X(02).
+019300         88  WS-RPT-OK                     VALUE '00'.
+019400     05  WS-PARM-STATUS                PIC X(02).
+019500         88  WS-PARM-OK                    VALUE '00'.
+019600     05  WS-CKPT-STATUS                PIC X(02).
+019700         88  WS-CKPT-OK                    VALUE '00'.
+019800     05  WS-REJ-STATUS                 PIC X(02).
+019900         88  WS-REJ-OK                     VALUE '00'.
+020000     05  WS-EXTR-STATUS                PIC X(02).
+020100         88  WS-EXTR-OK                    VALUE '00'.
+020200     05  WS-AUDT-STATUS                PIC X(02).
+020300         88  WS-AUDT-OK                    VALUE '00'.
+020400     05  WS-CTOT-STATUS                PIC X(02).
+020500         88  WS-CTOT-OK                    VALUE '00'.
+020600     05  WS-ERRL-STATUS                PIC X(02).
+020700         88  WS-ERRL-OK                    VALUE '00'.
+020800*****************************************************************
+020900*  CONTROL SWITCHES
+021000*****************************************************************
+021100 01  WS-SWITCHES.
+021200     05  WS-EOF-SW                     PIC X(01) VALUE 'N'.
+021300         88  WS-EOF-YES                    VALUE 'Y'.
+021400         88  WS-EOF-NO                     VALUE 'N'.
+021500     05  WS-CKPT-EOF-SW                PIC X(01) VALUE 'N'.
+021600         88  WS-CKPT-EOF-YES               VALUE 'Y'.
+021700         88  WS-CKPT-EOF-NO                VALUE 'N'.
+021800     05  WS-CKPT-FOUND-SW              PIC X(01) VALUE 'N'.
+021900         88  SAMP-CKPT-FOUND               VALUE 'Y'.
+022000         88  SAMP-CKPT-NOT-FOUND           VALUE 'N'.
+022100     05  WS-VALIDATION-SW              PIC X(01) VALUE 'Y'.
+022200         88  SAMP-RECORD-VALID             VALUE 'Y'.
+022300         88  SAMP-RECORD-INVALID           VALUE 'N'.
+022400     05  WS-RECONCILE-SW                PIC X(01) VALUE 'Y'.
+022500         88  SAMP-RECONCILE-OK             VALUE 'Y'.
+022600         88  SAMP-RECONCILE-MISMATCH       VALUE 'N'.
+022700*****************************************************************
+022800*  PROCESSING FIELDS - THESE REPLACE THE OLD WORKING-STORAGE
+022900*  TEST/ITER LITERALS.  "TEST" IS A COBOL RESERVED WORD (USED IN
+023000*  PERFORM ... WITH TEST BEFORE/AFTER) SO THE FIELD IS CARRIED AS
+023100*  SAMP-TEST-VALUE THROUGHOUT.
+023200*****************************************************************
+023300 01  SAMP-WORK-FIELDS.
+023400     05  SAMP-TEST-VALUE                PIC S9(02).
+023500     05  SAMP-TEST-THRESHOLD            PIC S9(02).
+023600     05  SAMP-ITER-CODE                 PIC X(01).
+023700         88  SAMP-ITER-VALID            VALUES 'A' 'B' 'C' 'D'.
+023800     05  SAMP-CURRENT-KEY               PIC X(10).
+023900*****************************************************************
+024000*  CURRENT-TRANSACTION WORK FIELDS - POPULATED FROM WHICHEVER OF
+024100*  DTRAN-FILE-1 THROUGH DTRAN-FILE-5 IS OPEN FOR THE PASS IN
+024200*  PROGRESS, SO 2300-PROCESS-RECORD AND ANOTHER SECTION DO NOT
+024300*  NEED TO KNOW WHICH PASS-QUALIFIED RECORD NAME IS CURRENT.
+024400*****************************************************************
+024500 01  SAMP-CURRENT-TRANS.
+024600     05  SAMP-CURR-KEY                  PIC X(10).
+024700     05  SAMP-CURR-TEST-VALUE           PIC S9(02).
+024800     05  SAMP-CURR-ITER-CODE            PIC X(01).
+024900     05  SAMP-CURR-AMOUNT               PIC S9(07)V99.
+025000*****************************************************************
+025100*  RUN CONTROL COUNTERS - FEED THE END-OF-RUN SUMMARY REPORT.
+025200*  ZEROED EXPLICITLY RATHER THAN RELYING ON AN ASSUMED INITIAL
+025300*  STATE, SINCE WORKING-STORAGE IS NOT GUARANTEED TO START AT
+025400*  BINARY ZERO ON THIS DIALECT.
+025500*****************************************************************
+025600 01  SAMP-COUNTERS.
+025700     05  SAMP-SOME-COUNT                PIC 9(07) COMP VALUE ZERO.
+025800     05  SAMP-ANOTHER-COUNT             PIC 9(07) COMP VALUE ZERO.
+025900     05  SAMP-REJECT-COUNT              PIC 9(07) COMP VALUE ZERO.
+026000     05  SAMP-OVER-THRESHOLD-COUNT      PIC 9(07) COMP VALUE ZERO.
+026100     05  SAMP-RUNNING-SUM               PIC S9(09)V99 COMP-3
+026200                                        VALUE ZERO.
+026300     05  SAMP-GRAND-TOTAL-COUNT         PIC 9(07) COMP VALUE ZERO.
+026400*****************************************************************
+026500*  RESTART/CHECKPOINT WORK FIELDS
+026600*****************************************************************
+026700 01  SAMP-RESTART-FIELDS.
+026800     05  SAMP-RESTART-KEY               PIC X(10)
+026810                                         VALUE LOW-VALUES.
+027100*****************************************************************
+027200*  VALIDATION WORK FIELDS
+027300*****************************************************************
+027400 01  SAMP-VALIDATION-FIELDS.
+027500     05  SAMP-REASON-CODE               PIC X(02).
+027600     05  SAMP-REASON-TEXT               PIC X(40).
+027700*****************************************************************
+027800*  ITERATION CONTROL FIELDS - DRIVE THE OUTER PASS-COUNT LOOP.
+027900*  EACH PASS IS A DISTINCT INPUT BATCH (DTRAN-FILE-1 THROUGH
+028000*  DTRAN-FILE-5).  SAMP-MAX-PASSES IS THE NUMBER OF PER-PASS
+028100*  FILES DECLARED IN FILE-CONTROL; PARM-ITERATION-COUNT IS
+028200*  BOUNDS-CHECKED AGAINST IT IN 1050-CHECK-ITERATION-COUNT.
+028300*  SAMP-RESTART-ITERATION IS THE PASS NUMBER TO RESUME AT, LOADED
+028400*  FROM THE LAST CHECKPOINT ON RESTART OR DEFAULTED TO 1
+028500*  OTHERWISE.
+028600*****************************************************************
+028700 01  SAMP-ITERATION-FIELDS.
+028800     05  SAMP-ITERATION-IX              PIC 9(05) COMP.
+028900     05  SAMP-RESTART-ITERATION         PIC 9(05) COMP VALUE 1.
+029000     05  SAMP-MAX-PASSES                PIC 9(05) COMP VALUE 5.
+029100*****************************************************************
+029200*  RUN TIMESTAMP - STAMPED ON EVERY OUTPUT-EXTRACT-FILE RECORD
+029300*  AND ON THE END-OF-JOB/ABEND ERROR-LOG-FILE ROW.
+029400*****************************************************************
+029500 01  SAMP-RUN-TIMESTAMP.
+029600     05  SAMP-RUN-DATE                  PIC 9(08).
+029700     05  SAMP-RUN-TIME                  PIC 9(06).
+029800*****************************************************************
+029900*  AUDIT TIMESTAMP - RECAPTURED EVERY TIME AN AUDIT-LOG-FILE ROW
+030000*  IS WRITTEN, SO EACH ROW CARRIES THE TIME OF ITS OWN TEST/ITER
+030100*  CHANGE RATHER THAN THE TIME THE JOB STARTED.
+030200*****************************************************************
+030300 01  SAMP-AUDIT-TIMESTAMP.
+030400     05  SAMP-AUDIT-DATE                PIC 9(08).
+030500     05  SAMP-AUDIT-TIME                PIC 9(06).
+030600*****************************************************************
+030700*  AUDIT WORK FIELDS - CAPTURE THE PRIOR VALUE OF TEST/ITER SO
+030800*  BEFORE/AFTER CAN BE WRITTEN TO AUDIT-LOG-FILE.
+030900*****************************************************************
+031000 01  SAMP-AUDIT-FIELDS.
+031100     05  SAMP-PREV-TEST-VALUE           PIC S9(02).
+031200     05  SAMP-PREV-ITER-CODE            PIC X(01).
+031300     05  SAMP-NUMERIC-EDIT              PIC -9(03).
+031400*****************************************************************
+031500*  END-OF-JOB / ABEND WORK FIELDS
+031600*****************************************************************
+031700 01  SAMP-JOB-STATUS-FIELDS.
+031800     05  SAMP-ABEND-MSG                 PIC X(40).
+031900     05  SAMP-STATUS-TEXT               PIC X(45).
+032000 PROCEDURE DIVISION.
+032100*****************************************************************
+032200*  0000-MAINLINE
+032300*****************************************************************
+032400 0000-MAINLINE.
+032500     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+032600     PERFORM 2000-RUN-ONE-CYCLE THRU 2000-EXIT
+032700         VARYING SAMP-ITERATION-IX
+032800         FROM SAMP-RESTART-ITERATION BY 1
+032900         UNTIL SAMP-ITERATION-IX > PARM-ITERATION-COUNT
+033000     PERFORM 8000-RECONCILE THRU 8000-EXIT
+033100     PERFORM 8500-WRITE-REPORT THRU 8500-EXIT
+033200     PERFORM 9000-END-OF-JOB THRU 9000-EXIT
+033300     STOP RUN
+033400     .
+033500*****************************************************************
+033600*  1000-INITIALIZE
+033700*****************************************************************
+033800 1000-INITIALIZE.
+033900     OPEN INPUT PARM-FILE
+034000     IF NOT WS-PARM-OK
+034100         MOVE 'UNABLE TO OPEN PARM-FILE' TO SAMP-ABEND-MSG
+034200         GO TO 9600-ABEND
+034300     END-IF
+034400     READ PARM-FILE
+034500         AT END
+034600             MOVE 'PARM-FILE HAS NO RECORD' TO SAMP-ABEND-MSG
+034700             GO TO 9600-ABEND
+034800     END-READ
+034900     CLOSE PARM-FILE
+035000     IF PARM-ITERATION-COUNT = 0
+035100         MOVE 1 TO PARM-ITERATION-COUNT
+035200     END-IF
+035300     PERFORM 1050-CHECK-ITERATION-COUNT THRU 1050-EXIT
+035400     MOVE PARM-TEST-THRESHOLD TO SAMP-TEST-THRESHOLD
+035500     OPEN OUTPUT REPORT-FILE
+035600     IF NOT WS-RPT-OK
+035700         MOVE 'UNABLE TO OPEN REPORT-FILE' TO SAMP-ABEND-MSG
+035800         GO TO 9600-ABEND
+035900     END-IF
+036000     IF PARM-RESTART-YES
+036050         OPEN EXTEND REJECT-FILE
+036100     ELSE
+036150         OPEN OUTPUT REJECT-FILE
+036200     END-IF
+036250     IF NOT WS-REJ-OK
+036300         MOVE 'UNABLE TO OPEN REJECT-FILE' TO SAMP-ABEND-MSG
+036350         GO TO 9600-ABEND
+036400     END-IF
+036450     IF PARM-RESTART-YES
+036500         OPEN EXTEND OUTPUT-EXTRACT-FILE
+036550     ELSE
+036600         OPEN OUTPUT OUTPUT-EXTRACT-FILE
+036650     END-IF
+036700     IF NOT WS-EXTR-OK
+036750         MOVE 'CANNOT OPEN EXTRACT FILE' TO SAMP-ABEND-MSG
+036800         GO TO 9600-ABEND
+036850     END-IF
+036900     IF PARM-RESTART-YES
+036950         OPEN EXTEND AUDIT-LOG-FILE
+037000     ELSE
+037050         OPEN OUTPUT AUDIT-LOG-FILE
+037100     END-IF
+037150     IF NOT WS-AUDT-OK
+037200         MOVE 'UNABLE TO OPEN AUDIT-LOG-FILE' TO SAMP-ABEND-MSG
+037300         GO TO 9600-ABEND
+037400     END-IF
+037500     ACCEPT SAMP-RUN-DATE FROM DATE YYYYMMDD
+037600     ACCEPT SAMP-RUN-TIME FROM TIME
+037700     IF PARM-RESTART-YES
+037800         PERFORM 1200-LOAD-LAST-CHECKPOINT THRU 1200-EXIT
+037900     ELSE
+038000         OPEN OUTPUT CHECKPOINT-FILE
+038100         IF NOT WS-CKPT-OK
+038200             MOVE 'CANNOT OPEN CHECKPOINT FILE' TO SAMP-ABEND-MSG
+038300             GO TO 9600-ABEND
+038400         END-IF
+038500     END-IF
+038600     .
+038700 1000-EXIT.
+038800     EXIT.
+038900*****************************************************************
+039000*  1050-CHECK-ITERATION-COUNT - PARM-ITERATION-COUNT DRIVES WHICH
+039100*  OF THE FIVE STATICALLY DECLARED DTRAN-FILE-n PASSES GET
+039200*  OPENED; A COUNT BEYOND THE NUMBER ACTUALLY DECLARED HAS NO
+039300*  FILE TO OPEN, SO IT IS REJECTED HERE RATHER THAN LEFT TO FAIL
+039400*  PARTWAY THROUGH THE RUN.
+039500*****************************************************************
+039600 1050-CHECK-ITERATION-COUNT.
+039700     IF PARM-ITERATION-COUNT > SAMP-MAX-PASSES
+039800         MOVE 'PARM ITERATION COUNT EXCEEDS MAX PASSES'
+039900             TO SAMP-ABEND-MSG
+040000         GO TO 9600-ABEND
+040100     END-IF
+040200     .
+040300 1050-EXIT.
+040400     EXIT.
+040500*****************************************************************
+040600*  1200-LOAD-LAST-CHECKPOINT - READS CHECKPOINT-FILE TO END TO
+040700*  FIND THE LAST CHECKPOINT WRITTEN BY THE PRIOR RUN, THEN
+040800*  REOPENS THE FILE FOR EXTEND SO NEW CHECKPOINTS ARE APPENDED.
+040900*  WHEN A PRIOR CHECKPOINT EXISTS, THE RUN COUNTERS IT CARRIED
+041000*  ARE RESTORED SO THE SUMMARY REPORT AND RECONCILIATION REFLECT
+041100*  EVERYTHING PROCESSED ACROSS BOTH RUNS, NOT JUST THIS ONE.
+041200*****************************************************************
+041300 1200-LOAD-LAST-CHECKPOINT.
+041400     OPEN INPUT CHECKPOINT-FILE
+041500     IF NOT WS-CKPT-OK
+041600         MOVE 'CANNOT OPEN CHECKPOINT FILE' TO SAMP-ABEND-MSG
+041700         GO TO 9600-ABEND
+041800     END-IF
+041900     PERFORM 1250-READ-CHECKPOINT THRU 1250-EXIT
+042000         UNTIL WS-CKPT-EOF-YES
+042100     CLOSE CHECKPOINT-FILE
+042200     IF SAMP-CKPT-FOUND
+042300         MOVE CKPT-LAST-KEY TO SAMP-RESTART-KEY
+042400         MOVE CKPT-ITERATION-IX TO SAMP-RESTART-ITERATION
+042500         IF SAMP-RESTART-ITERATION = 0
+042600             MOVE 1 TO SAMP-RESTART-ITERATION
+042700         END-IF
+042800         MOVE CKPT-SOME-COUNT TO SAMP-SOME-COUNT
+042900         MOVE CKPT-ANOTHER-COUNT TO SAMP-ANOTHER-COUNT
+043000         MOVE CKPT-REJECT-COUNT TO SAMP-REJECT-COUNT
+043100         MOVE CKPT-OVER-THRESHOLD-COUNT
+043150             TO SAMP-OVER-THRESHOLD-COUNT
+043200         MOVE CKPT-RUNNING-SUM TO SAMP-RUNNING-SUM
+043300     END-IF
+043400     OPEN EXTEND CHECKPOINT-FILE
+043450     IF NOT WS-CKPT-OK
+043460         MOVE 'CANNOT OPEN CHECKPOINT FILE' TO SAMP-ABEND-MSG
+043470         GO TO 9600-ABEND
+043480     END-IF
+043500     .
+043600 1200-EXIT.
+043700     EXIT.
+043800*****************************************************************
+043900*  1250-READ-CHECKPOINT
+044000*****************************************************************
+044100 1250-READ-CHECKPOINT.
+044200     READ CHECKPOINT-FILE
+044300         AT END
+044400             MOVE 'Y' TO WS-CKPT-EOF-SW
+044500         NOT AT END
+044600             MOVE 'Y' TO WS-CKPT-FOUND-SW
+044700     END-READ
+044800     .
+044900 1250-EXIT.
+045000     EXIT.
+045100*****************************************************************
+045200*  2000-RUN-ONE-CYCLE - ONE FULL PASS OVER A DISTINCT DAILY-TRANS-
+045300*  FILE BATCH.  PARM-ITERATION-COUNT CONTROLS HOW MANY OF THE
+045400*  FIVE DECLARED PASSES THE MAINLINE DRIVES PER JOB SUBMISSION;
+045500*  EACH PASS HAS ITS OWN FIXED DD (DTRAN01-DTRAN05) SO THE SAME
+045600*  INPUT IS NEVER REPROCESSED.  RESTART REPOSITIONING ONLY
+045700*  APPLIES TO THE PASS THAT WAS RUNNING WHEN THE LAST CHECKPOINT
+045800*  WAS WRITTEN.
+045900*****************************************************************
+046000 2000-RUN-ONE-CYCLE.
+046100     MOVE 'N' TO WS-EOF-SW
+046200     EVALUATE SAMP-ITERATION-IX
+046300         WHEN 1
+046400             OPEN INPUT DTRAN-FILE-1
+046500         WHEN 2
+046600             OPEN INPUT DTRAN-FILE-2
+046700         WHEN 3
+046800             OPEN INPUT DTRAN-FILE-3
+046900         WHEN 4
+047000             OPEN INPUT DTRAN-FILE-4
+047100         WHEN 5
+047200             OPEN INPUT DTRAN-FILE-5
+047300     END-EVALUATE
+047400     IF NOT WS-DTRAN-OK
+047500         MOVE 'CANNOT OPEN DAILY-TRANS-FILE' TO SAMP-ABEND-MSG
+047600         GO TO 9600-ABEND
+047700     END-IF
+047800     IF PARM-RESTART-YES
+047850         AND SAMP-CKPT-FOUND
+047900         AND SAMP-ITERATION-IX = SAMP-RESTART-ITERATION
+048000         PERFORM 2150-SKIP-TO-RESTART-KEY THRU 2150-EXIT
+048100     ELSE
+048200         PERFORM 2200-READ-TRANS THRU 2200-EXIT
+048300     END-IF
+048400     PERFORM 2300-PROCESS-RECORD THRU 2300-EXIT
+048500         UNTIL WS-EOF-YES
+048600     EVALUATE SAMP-ITERATION-IX
+048700         WHEN 1
+048800             CLOSE DTRAN-FILE-1
+048900         WHEN 2
+049000             CLOSE DTRAN-FILE-2
+049100         WHEN 3
+049200             CLOSE DTRAN-FILE-3
+049300         WHEN 4
+049400             CLOSE DTRAN-FILE-4
+049500         WHEN 5
+049600             CLOSE DTRAN-FILE-5
+049700     END-EVALUATE
+049800     .
+049900 2000-EXIT.
+050000     EXIT.
+050100*****************************************************************
+050200*  2150-SKIP-TO-RESTART-KEY - ADVANCES THE CURRENT PASS'S INPUT
+050300*  FILE PAST THE LAST KEY COMMITTED BY THE PRIOR RUN, LEAVING THE
+050400*  CURRENT RECORD POSITIONED AS THE FIRST ONE STILL TO BE
+050500*  PROCESSED.
+050600*****************************************************************
+050700 2150-SKIP-TO-RESTART-KEY.
+050800     PERFORM 2200-READ-TRANS THRU 2200-EXIT
+050900     PERFORM 2160-SKIP-ONE-RECORD THRU 2160-EXIT
+051000         UNTIL WS-EOF-YES OR SAMP-CURR-KEY > SAMP-RESTART-KEY
+051100     .
+051200 2150-EXIT.
+051300     EXIT.
+051400*****************************************************************
+051500*  2160-SKIP-ONE-RECORD
+051600*****************************************************************
+051700 2160-SKIP-ONE-RECORD.
+051800     PERFORM 2200-READ-TRANS THRU 2200-EXIT
+051900     .
+052000 2160-EXIT.
+052100     EXIT.
+052200*****************************************************************
+052300*  2200-READ-TRANS - DISPATCHES THE READ TO WHICHEVER OF THE FIVE
+052400*  PASS FILES IS OPEN FOR THE CURRENT ITERATION AND COPIES THE
+052500*  RESULT INTO THE PASS-INDEPENDENT SAMP-CURRENT-TRANS FIELDS.
+052600*****************************************************************
+052700 2200-READ-TRANS.
+052800     EVALUATE SAMP-ITERATION-IX
+052900         WHEN 1
+053000             PERFORM 2210-READ-PASS-1 THRU 2210-EXIT
+053100         WHEN 2
+053200             PERFORM 2220-READ-PASS-2 THRU 2220-EXIT
+053300         WHEN 3
+053400             PERFORM 2230-READ-PASS-3 THRU 2230-EXIT
+053500         WHEN 4
+053600             PERFORM 2240-READ-PASS-4 THRU 2240-EXIT
+053700         WHEN 5
+053800             PERFORM 2250-READ-PASS-5 THRU 2250-EXIT
+053900     END-EVALUATE
+054000     .
+054100 2200-EXIT.
+054200     EXIT.
+054300*****************************************************************
+054400*  2210-READ-PASS-1
+054500*****************************************************************
+054600 2210-READ-PASS-1.
+054700     READ DTRAN-FILE-1
+054800         AT END
+054900             MOVE 'Y' TO WS-EOF-SW
+055000         NOT AT END
+055100             MOVE DTRAN1-KEY TO SAMP-CURR-KEY
+055200             MOVE DTRAN1-TEST-VALUE TO SAMP-CURR-TEST-VALUE
+055300             MOVE DTRAN1-ITER-CODE TO SAMP-CURR-ITER-CODE
+055400             MOVE DTRAN1-AMOUNT TO SAMP-CURR-AMOUNT
+055500     END-READ
+055600     .
+055700 2210-EXIT.
+055800     EXIT.
+055900*****************************************************************
+056000*  2220-READ-PASS-2
+056100*****************************************************************
+056200 2220-READ-PASS-2.
+056300     READ DTRAN-FILE-2
+056400         AT END
+056500             MOVE 'Y' TO WS-EOF-SW
+056600         NOT AT END
+056700             MOVE DTRAN2-KEY TO SAMP-CURR-KEY
+056800             MOVE DTRAN2-TEST-VALUE TO SAMP-CURR-TEST-VALUE
+056900             MOVE DTRAN2-ITER-CODE TO SAMP-CURR-ITER-CODE
+057000             MOVE DTRAN2-AMOUNT TO SAMP-CURR-AMOUNT
+057100     END-READ
+057200     .
+057300 2220-EXIT.
+057400     EXIT.
+057500*****************************************************************
+057600*  2230-READ-PASS-3
+057700*****************************************************************
+057800 2230-READ-PASS-3.
+057900     READ DTRAN-FILE-3
+058000         AT END
+058100             MOVE 'Y' TO WS-EOF-SW
+058200         NOT AT END
+058300             MOVE DTRAN3-KEY TO SAMP-CURR-KEY
+058400             MOVE DTRAN3-TEST-VALUE TO SAMP-CURR-TEST-VALUE
+058500             MOVE DTRAN3-ITER-CODE TO SAMP-CURR-ITER-CODE
+058600             MOVE DTRAN3-AMOUNT TO SAMP-CURR-AMOUNT
+058700     END-READ
+058800     .
+058900 2230-EXIT.
+059000     EXIT.
+059100*****************************************************************
+059200*  2240-READ-PASS-4
+059300*****************************************************************
+059400 2240-READ-PASS-4.
+059500     READ DTRAN-FILE-4
+059600         AT END
+059700             MOVE 'Y' TO WS-EOF-SW
+059800         NOT AT END
+059900             MOVE DTRAN4-KEY TO SAMP-CURR-KEY
+060000             MOVE DTRAN4-TEST-VALUE TO SAMP-CURR-TEST-VALUE
+060100             MOVE DTRAN4-ITER-CODE TO SAMP-CURR-ITER-CODE
+060200             MOVE DTRAN4-AMOUNT TO SAMP-CURR-AMOUNT
+060300     END-READ
+060400     .
+060500 2240-EXIT.
+060600     EXIT.
+060700*****************************************************************
+060800*  2250-READ-PASS-5
+060900*****************************************************************
+061000 2250-READ-PASS-5.
+061100     READ DTRAN-FILE-5
+061200         AT END
+061300             MOVE 'Y' TO WS-EOF-SW
+061400         NOT AT END
+061500             MOVE DTRAN5-KEY TO SAMP-CURR-KEY
+061600             MOVE DTRAN5-TEST-VALUE TO SAMP-CURR-TEST-VALUE
+061700             MOVE DTRAN5-ITER-CODE TO SAMP-CURR-ITER-CODE
+061800             MOVE DTRAN5-AMOUNT TO SAMP-CURR-AMOUNT
+061900     END-READ
+062000     .
+062100 2250-EXIT.
+062200     EXIT.
+062300*****************************************************************
+062400*  2300-PROCESS-RECORD - DRIVES ONE TRANSACTION THROUGH SOME
+062500*  SECTION, VALIDATION, AND ANOTHER SECTION.
+062600*****************************************************************
+062700 2300-PROCESS-RECORD.
+062800     MOVE SAMP-CURR-KEY TO SAMP-CURRENT-KEY
+062900     MOVE SAMP-TEST-VALUE TO SAMP-PREV-TEST-VALUE
+063000     MOVE SAMP-ITER-CODE TO SAMP-PREV-ITER-CODE
+063100     MOVE SAMP-CURR-TEST-VALUE TO SAMP-TEST-VALUE
+063200     MOVE SAMP-CURR-ITER-CODE TO SAMP-ITER-CODE
+063300     PERFORM 5000-AUDIT-TEST-CHANGE THRU 5000-EXIT
+063400     PERFORM 5100-AUDIT-ITER-CHANGE THRU 5100-EXIT
+063500     PERFORM SOME THRU SOME-SECTION-EXIT
+063600     PERFORM 3000-VALIDATE-RECORD THRU 3000-EXIT
+063700     IF SAMP-RECORD-VALID
+063800         PERFORM ANOTHER THRU ANOTHER-SECTION-EXIT
+063900         PERFORM 4000-WRITE-EXTRACT THRU 4000-EXIT
+064000     END-IF
+064050     PERFORM 2400-CHECKPOINT-IF-DUE THRU 2400-EXIT
+064200     PERFORM 2200-READ-TRANS THRU 2200-EXIT
+064300     .
+064400 2300-EXIT.
+064500     EXIT.
+064600*****************************************************************
+064700*  2400-CHECKPOINT-IF-DUE - EVERY RECORD READ WRITES TO AT LEAST
+064710*  ONE DOWNSTREAM FILE (AUDIT-LOG-FILE UNCONDITIONALLY, PLUS
+064720*  EITHER REJECT-FILE OR OUTPUT-EXTRACT-FILE), SO A CHECKPOINT
+064730*  THAT LAGS BEHIND THOSE WRITES LEAVES A WINDOW WHERE A RESTART
+064740*  REPOSITIONS THE INPUT TO THE LAST CHECKPOINTED KEY BUT THE
+064750*  DOWNSTREAM FILES ALREADY HOLD ROWS FOR KEYS BEYOND IT -
+064760*  REPLAYING THOSE KEYS ON RESTART THEN APPENDS DUPLICATE ROWS.
+064770*  PARM-CHECKPOINT-FREQ ONLY EVER WIDENED THAT WINDOW, SO A
+064780*  CHECKPOINT IS NOW WRITTEN AFTER EVERY RECORD INSTEAD, WHICH
+064790*  KEEPS CHECKPOINT-FILE'S LAST KEY EXACTLY IN STEP WITH WHAT HAS
+064800*  ACTUALLY BEEN COMMITTED TO THE DOWNSTREAM FILES.
+064900*****************************************************************
+065100 2400-CHECKPOINT-IF-DUE.
+065700     PERFORM 2450-WRITE-CHECKPOINT THRU 2450-EXIT
+066000     .
+066100 2400-EXIT.
+066200     EXIT.
+066300*****************************************************************
+066400*  2450-WRITE-CHECKPOINT - CARRIES THE FIVE RUN COUNTERS FORWARD
+066500*  IN ADDITION TO THE LAST KEY/PASS, SO 1200-LOAD-LAST-CHECKPOINT
+066600*  CAN RESTORE THEM ON A RESTART.
+066700*****************************************************************
+066800 2450-WRITE-CHECKPOINT.
+066900     MOVE SPACES TO CKPT-RECORD
+067000     MOVE SAMP-CURRENT-KEY TO CKPT-LAST-KEY
+067100     MOVE SAMP-TEST-VALUE TO CKPT-TEST-VALUE
+067200     MOVE SAMP-ITER-CODE TO CKPT-ITER-CODE
+067300     MOVE SAMP-ITERATION-IX TO CKPT-ITERATION-IX
+067400     MOVE SAMP-SOME-COUNT TO CKPT-SOME-COUNT
+067500     MOVE SAMP-ANOTHER-COUNT TO CKPT-ANOTHER-COUNT
+067600     MOVE SAMP-REJECT-COUNT TO CKPT-REJECT-COUNT
+067700     MOVE SAMP-OVER-THRESHOLD-COUNT TO CKPT-OVER-THRESHOLD-COUNT
+067800     MOVE SAMP-RUNNING-SUM TO CKPT-RUNNING-SUM
+067900     WRITE CKPT-RECORD
+068000     IF NOT WS-CKPT-OK
+068100         MOVE 'CANNOT WRITE CHECKPOINT FILE' TO SAMP-ABEND-MSG
+068200         GO TO 9600-ABEND
+068300     END-IF
+068400     .
+068500 2450-EXIT.
+068600     EXIT.
+068700*****************************************************************
+068800*  SOME SECTION - RUNS ONCE PER INPUT RECORD, AHEAD OF
+068850*  VALIDATION, SO SAMP-SOME-COUNT AND SAMP-RUNNING-SUM REFLECT
+068860*  EVERYTHING THE RUN WAS HANDED, NOT JUST WHAT PASSED
+068870*  VALIDATION.  8000-RECONCILE DEPENDS ON THAT TO COMPARE
+068880*  AGAINST CONTROL-TOTAL-FILE'S INDEPENDENTLY-SUPPLIED TOTALS.
+068900*****************************************************************
+069000 SOME SECTION.
+069100     ADD 1 TO SAMP-SOME-COUNT
+069150     ADD SAMP-CURR-AMOUNT TO SAMP-RUNNING-SUM
+069200     .
+069300 SOME-SECTION-EXIT.
+069400     EXIT.
+069500*****************************************************************
+069600*  ANOTHER SECTION
+069700*****************************************************************
+069800 ANOTHER SECTION.
+069900     ADD 1 TO SAMP-ANOTHER-COUNT
+070100     IF SAMP-TEST-VALUE > SAMP-TEST-THRESHOLD
+070200         ADD 1 TO SAMP-OVER-THRESHOLD-COUNT
+070300     END-IF
+070400     .
+070500 ANOTHER-SECTION-EXIT.
+070600     EXIT.
+070700*****************************************************************
+070800*  3000-VALIDATE-RECORD - CHECKS SAMP-TEST-VALUE IS WITHIN THE
+070900*  VALID BUSINESS RANGE AND SAMP-ITER-CODE IS ONE OF THE ALLOWED
+071000*  CODES.  ANYTHING THAT FAILS IS WRITTEN TO REJECT-FILE AND
+071100*  KEPT OUT OF ANOTHER SECTION.
+071200*****************************************************************
+071300 3000-VALIDATE-RECORD.
+071400     SET SAMP-RECORD-VALID TO TRUE
+071500     IF SAMP-TEST-VALUE < 0 OR SAMP-TEST-VALUE > 99
+071600         MOVE 'T1' TO SAMP-REASON-CODE
+071700         MOVE 'TEST VALUE OUTSIDE VALID BUSINESS RANGE'
+071800             TO SAMP-REASON-TEXT
+071900         PERFORM 3100-REJECT-RECORD THRU 3100-EXIT
+072000     ELSE
+072100         IF NOT SAMP-ITER-VALID
+072200             MOVE 'I1' TO SAMP-REASON-CODE
+072300             MOVE 'ITER CODE NOT IN ALLOWED SET'
+072400                 TO SAMP-REASON-TEXT
+072500             PERFORM 3100-REJECT-RECORD THRU 3100-EXIT
+072600         END-IF
+072700     END-IF
+072800     .
+072900 3000-EXIT.
+073000     EXIT.
+073100*****************************************************************
+073200*  3100-REJECT-RECORD
+073300*****************************************************************
+073400 3100-REJECT-RECORD.
+073500     SET SAMP-RECORD-INVALID TO TRUE
+073600     ADD 1 TO SAMP-REJECT-COUNT
+073700     MOVE SPACES TO REJ-RECORD
+073800     MOVE SAMP-CURRENT-KEY TO REJ-KEY
+073900     MOVE SAMP-TEST-VALUE TO REJ-TEST-VALUE
+074000     MOVE SAMP-ITER-CODE TO REJ-ITER-CODE
+074100     MOVE SAMP-REASON-CODE TO REJ-REASON-CODE
+074200     MOVE SAMP-REASON-TEXT TO REJ-REASON-TEXT
+074300     WRITE REJ-RECORD
+074400     IF NOT WS-REJ-OK
+074500         MOVE 'CANNOT WRITE REJECT FILE' TO SAMP-ABEND-MSG
+074600         GO TO 9600-ABEND
+074700     END-IF
+074800     .
+074900 3100-EXIT.
+075000     EXIT.
+075100*****************************************************************
+075200*  4000-WRITE-EXTRACT - FEEDS THE DOWNSTREAM REPORTING SYSTEM
+075300*  ONE RECORD PER TRANSACTION THAT MAKES IT THROUGH ANOTHER
+075400*  SECTION.
+075500*****************************************************************
+075600 4000-WRITE-EXTRACT.
+075700     MOVE SPACES TO EXTR-RECORD
+075800     MOVE SAMP-CURRENT-KEY TO EXTR-KEY
+075900     MOVE SAMP-TEST-VALUE TO EXTR-TEST-VALUE
+076000     MOVE SAMP-ITER-CODE TO EXTR-ITER-CODE
+076100     MOVE SAMP-RUN-TIMESTAMP TO EXTR-RUN-TIMESTAMP
+076200     WRITE EXTR-RECORD
+076300     IF NOT WS-EXTR-OK
+076400         MOVE 'CANNOT WRITE EXTRACT FILE' TO SAMP-ABEND-MSG
+076500         GO TO 9600-ABEND
+076600     END-IF
+076700     .
+076800 4000-EXIT.
+076900     EXIT.
+077000*****************************************************************
+077100*  5000-AUDIT-TEST-CHANGE - APPENDS AN AUDIT-LOG-FILE ROW EVERY
+077200*  TIME SAMP-TEST-VALUE IS SET FROM THE INCOMING RECORD.  THE
+077300*  AUDIT TIMESTAMP IS CAPTURED FRESH HERE, NOT REUSED FROM THE
+077400*  START OF THE RUN, SO EACH ROW REFLECTS WHEN IT WAS WRITTEN.
+077500*****************************************************************
+077600 5000-AUDIT-TEST-CHANGE.
+077700     MOVE SPACES TO AUDT-RECORD
+077800     ACCEPT SAMP-AUDIT-DATE FROM DATE YYYYMMDD
+077900     ACCEPT SAMP-AUDIT-TIME FROM TIME
+078000     MOVE SAMP-AUDIT-TIMESTAMP TO AUDT-TIMESTAMP
+078100     MOVE '2300-PROCESS-RECORD' TO AUDT-PARAGRAPH
+078200     MOVE 'SAMP-TEST-VALUE' TO AUDT-FIELD-NAME
+078300     MOVE SAMP-CURRENT-KEY TO AUDT-KEY
+078400     MOVE SAMP-PREV-TEST-VALUE TO SAMP-NUMERIC-EDIT
+078500     MOVE SAMP-NUMERIC-EDIT TO AUDT-BEFORE-VALUE
+078600     MOVE SAMP-TEST-VALUE TO SAMP-NUMERIC-EDIT
+078700     MOVE SAMP-NUMERIC-EDIT TO AUDT-AFTER-VALUE
+078800     WRITE AUDT-RECORD
+078900     IF NOT WS-AUDT-OK
+079000         MOVE 'CANNOT WRITE AUDIT LOG FILE' TO SAMP-ABEND-MSG
+079100         GO TO 9600-ABEND
+079200     END-IF
+079300     .
+079400 5000-EXIT.
+079500     EXIT.
+079600*****************************************************************
+079700*  5100-AUDIT-ITER-CHANGE - APPENDS AN AUDIT-LOG-FILE ROW EVERY
+079800*  TIME SAMP-ITER-CODE IS SET FROM THE INCOMING RECORD.
+079900*****************************************************************
+080000 5100-AUDIT-ITER-CHANGE.
+080100     MOVE SPACES TO AUDT-RECORD
+080200     ACCEPT SAMP-AUDIT-DATE FROM DATE YYYYMMDD
+080300     ACCEPT SAMP-AUDIT-TIME FROM TIME
+080400     MOVE SAMP-AUDIT-TIMESTAMP TO AUDT-TIMESTAMP
+080500     MOVE '2300-PROCESS-RECORD' TO AUDT-PARAGRAPH
+080600     MOVE 'SAMP-ITER-CODE' TO AUDT-FIELD-NAME
+080700     MOVE SAMP-CURRENT-KEY TO AUDT-KEY
+080800     MOVE SAMP-PREV-ITER-CODE TO AUDT-BEFORE-VALUE
+080900     MOVE SAMP-ITER-CODE TO AUDT-AFTER-VALUE
+081000     WRITE AUDT-RECORD
+081100     IF NOT WS-AUDT-OK
+081200         MOVE 'CANNOT WRITE AUDIT LOG FILE' TO SAMP-ABEND-MSG
+081300         GO TO 9600-ABEND
+081400     END-IF
+081500     .
+081600 5100-EXIT.
+081700     EXIT.
+081800*****************************************************************
+081900*  8000-RECONCILE - COMPARES WHAT SAMPLE ACTUALLY READ AGAINST
+082000*  THE INDEPENDENTLY-SUPPLIED CONTROL-TOTAL-FILE SO A SILENT
+082100*  DATA DROP DOES NOT GET DISCOVERED DAYS LATER.  RECONCILES
+082150*  AGAINST SAMP-SOME-COUNT/SAMP-RUNNING-SUM (EVERY RECORD READ)
+082160*  RATHER THAN SAMP-ANOTHER-COUNT (ONLY RECORDS THAT PASSED
+082170*  VALIDATION), SINCE CONTROL-TOTAL-FILE REPRESENTS WHAT WAS
+082180*  SUPPLIED TO THE RUN, NOT WHAT CAME OUT THE OTHER END OF
+082190*  VALIDATION - A LEGITIMATE VALIDATION REJECT IS A SEPARATE,
+082195*  ALREADY-REPORTED CONDITION AND MUST NOT ALSO LOOK LIKE A
+082197*  CONTROL TOTAL MISMATCH.
+082200*****************************************************************
+082300 8000-RECONCILE.
+082400     OPEN INPUT CONTROL-TOTAL-FILE
+082500     IF NOT WS-CTOT-OK
+082600         MOVE 'CANNOT OPEN CONTROL TOTAL FILE' TO SAMP-ABEND-MSG
+082700         GO TO 9600-ABEND
+082800     END-IF
+082900     READ CONTROL-TOTAL-FILE
+083000         AT END
+083100            MOVE 'CTL TOTAL FILE - NO RECORD' TO SAMP-ABEND-MSG
+083200             GO TO 9600-ABEND
+083300     END-READ
+083400     CLOSE CONTROL-TOTAL-FILE
+083500     IF SAMP-SOME-COUNT NOT = CTOT-EXPECTED-COUNT
+083600         OR SAMP-RUNNING-SUM NOT = CTOT-EXPECTED-SUM
+083700         SET SAMP-RECONCILE-MISMATCH TO TRUE
+083800         MOVE 8 TO RETURN-CODE
+083900         DISPLAY 'SAMPLE - RECONCILE MISMATCH - CHECK CONTROL '
+084000             'TOTALS'
+084100     END-IF
+084200     .
+084300 8000-EXIT.
+084400     EXIT.
+084500*****************************************************************
+084600*  8500-WRITE-REPORT - END OF RUN CONTROL/SUMMARY REPORT
+084700*****************************************************************
+084800 8500-WRITE-REPORT.
+084900     MOVE SPACES TO RPT-RECORD
+085000     MOVE 'SAMPLE - DAILY TRANSACTION CONTROL REPORT' TO RPT-LABEL
+085100     WRITE RPT-RECORD
+085200     IF NOT WS-RPT-OK
+085300         MOVE 'CANNOT WRITE REPORT FILE' TO SAMP-ABEND-MSG
+085400         GO TO 9600-ABEND
+085500     END-IF
+085600     MOVE SPACES TO RPT-RECORD
+085700     MOVE 'PROGRAM: SAMPLE' TO RPT-LABEL
+085800     WRITE RPT-RECORD
+085900     IF NOT WS-RPT-OK
+086000         MOVE 'CANNOT WRITE REPORT FILE' TO SAMP-ABEND-MSG
+086100         GO TO 9600-ABEND
+086200     END-IF
+086300     MOVE SPACES TO RPT-RECORD
+086400     MOVE 'RUN DATE (CCYYMMDD)' TO RPT-LABEL
+086500     MOVE SAMP-RUN-DATE TO RPT-VALUE
+086600     WRITE RPT-RECORD
+086700     IF NOT WS-RPT-OK
+086800         MOVE 'CANNOT WRITE REPORT FILE' TO SAMP-ABEND-MSG
+086900         GO TO 9600-ABEND
+087000     END-IF
+087100     MOVE SPACES TO RPT-RECORD
+087200     WRITE RPT-RECORD
+087300     IF NOT WS-RPT-OK
+087400         MOVE 'CANNOT WRITE REPORT FILE' TO SAMP-ABEND-MSG
+087500         GO TO 9600-ABEND
+087600     END-IF
+087700     MOVE SPACES TO RPT-RECORD
+087800     MOVE 'RECORDS PROCESSED BY SOME SECTION' TO RPT-LABEL
+087900     MOVE SAMP-SOME-COUNT TO RPT-VALUE
+088000     WRITE RPT-RECORD
+088100     IF NOT WS-RPT-OK
+088200         MOVE 'CANNOT WRITE REPORT FILE' TO SAMP-ABEND-MSG
+088300         GO TO 9600-ABEND
+088400     END-IF
+088500     MOVE SPACES TO RPT-RECORD
+088600     MOVE 'RECORDS PROCESSED BY ANOTHER SECTION' TO RPT-LABEL
+088700     MOVE SAMP-ANOTHER-COUNT TO RPT-VALUE
+088800     WRITE RPT-RECORD
+088900     IF NOT WS-RPT-OK
+089000         MOVE 'CANNOT WRITE REPORT FILE' TO SAMP-ABEND-MSG
+089100         GO TO 9600-ABEND
+089200     END-IF
+089300     MOVE SPACES TO RPT-RECORD
+089400     MOVE 'RECORDS REJECTED BY VALIDATION' TO RPT-LABEL
+089500     MOVE SAMP-REJECT-COUNT TO RPT-VALUE
+089600     WRITE RPT-RECORD
+089700     IF NOT WS-RPT-OK
+089800         MOVE 'CANNOT WRITE REPORT FILE' TO SAMP-ABEND-MSG
+089900         GO TO 9600-ABEND
+090000     END-IF
+090100     MOVE SPACES TO RPT-RECORD
+090200     MOVE 'RECORDS OVER TEST THRESHOLD' TO RPT-LABEL
+090300     MOVE SAMP-OVER-THRESHOLD-COUNT TO RPT-VALUE
+090400     WRITE RPT-RECORD
+090500     IF NOT WS-RPT-OK
+090600         MOVE 'CANNOT WRITE REPORT FILE' TO SAMP-ABEND-MSG
+090700         GO TO 9600-ABEND
+090800     END-IF
+090900     MOVE SPACES TO RPT-RECORD
+090950*    SOME SECTION RUNS ONCE PER INPUT RECORD AHEAD OF VALIDATION,
+090960*    SO SAMP-SOME-COUNT ALREADY IS THE GRAND TOTAL OF RECORDS
+090970*    READ - ADDING SAMP-ANOTHER-COUNT ON TOP WOULD DOUBLE-COUNT
+090980*    EVERY VALID RECORD.
+091000     MOVE SAMP-SOME-COUNT TO SAMP-GRAND-TOTAL-COUNT
+091200     MOVE 'GRAND TOTAL RECORDS PROCESSED' TO RPT-LABEL
+091300     MOVE SAMP-GRAND-TOTAL-COUNT TO RPT-VALUE
+091400     WRITE RPT-RECORD
+091500     IF NOT WS-RPT-OK
+091600         MOVE 'CANNOT WRITE REPORT FILE' TO SAMP-ABEND-MSG
+091700         GO TO 9600-ABEND
+091800     END-IF
+091900     MOVE SPACES TO RPT-RECORD
+092000     IF SAMP-RECONCILE-OK
+092100         MOVE 'CONTROL TOTAL RECONCILIATION - OK' TO RPT-LABEL
+092200     ELSE
+092300         MOVE 'CONTROL TOTAL RECON - MISMATCH' TO RPT-LABEL
+092400     END-IF
+092500     WRITE RPT-RECORD
+092600     IF NOT WS-RPT-OK
+092700         MOVE 'CANNOT WRITE REPORT FILE' TO SAMP-ABEND-MSG
+092800         GO TO 9600-ABEND
+092900     END-IF
+093000     .
+093100 8500-EXIT.
+093200     EXIT.
+093300*****************************************************************
+093400*  9000-END-OF-JOB - SETS THE FINAL RETURN-CODE FROM THE RUN'S
+093500*  RECONCILIATION STATUS AND REJECT COUNT, AND WRITES ONE STATUS
+093600*  ROW TO ERROR-LOG-FILE SO THE SCHEDULER CAN ALERT ON A BAD RUN.
+093700*****************************************************************
+093800 9000-END-OF-JOB.
+093900     CLOSE REPORT-FILE
+094000     CLOSE CHECKPOINT-FILE
+094100     CLOSE REJECT-FILE
+094200     CLOSE OUTPUT-EXTRACT-FILE
+094300     CLOSE AUDIT-LOG-FILE
+094400     EVALUATE TRUE
+094500         WHEN SAMP-RECONCILE-MISMATCH
+094600             MOVE 8 TO RETURN-CODE
+094700             MOVE 'RUN COMPLETED - CONTROL TOTAL MISMATCH'
+094800                 TO SAMP-STATUS-TEXT
+094900         WHEN SAMP-REJECT-COUNT > 0
+095000             MOVE 4 TO RETURN-CODE
+095100             MOVE 'RUN COMPLETED WITH REJECTED RECORDS'
+095200                 TO SAMP-STATUS-TEXT
+095300         WHEN OTHER
+095400             MOVE 0 TO RETURN-CODE
+095500             MOVE 'RUN COMPLETED SUCCESSFULLY'
+095600                 TO SAMP-STATUS-TEXT
+095700     END-EVALUATE
+095800     OPEN OUTPUT ERROR-LOG-FILE
+095900     IF WS-ERRL-OK
+096000         MOVE SPACES TO ERRL-RECORD
+096100         MOVE SAMP-RUN-TIMESTAMP TO ERRL-TIMESTAMP
+096200         MOVE RETURN-CODE TO ERRL-RETURN-CODE
+096300         MOVE SAMP-STATUS-TEXT TO ERRL-STATUS-TEXT
+096400         WRITE ERRL-RECORD
+096500         CLOSE ERROR-LOG-FILE
+096600     END-IF
+096700     .
+096800 9000-EXIT.
+096900     EXIT.
+097000*****************************************************************
+097100*  9600-ABEND - SHARED HARD-FAILURE EXIT FOR FILE-OPEN, FILE-
+097200*  WRITE, AND MISSING-CONTROL-RECORD ERRORS.  LOGS THE FAILURE TO
+097300*  THE CONSOLE AND, WHERE POSSIBLE, TO ERROR-LOG-FILE BEFORE
+097400*  STOPPING THE RUN WITH A HARD-FAILURE RETURN CODE.
+097500*****************************************************************
+097600 9600-ABEND.
+097700     DISPLAY 'SAMPLE - ' SAMP-ABEND-MSG
+097800     MOVE 16 TO RETURN-CODE
+097900     OPEN OUTPUT ERROR-LOG-FILE
+098000     IF WS-ERRL-OK
+098100         MOVE SPACES TO ERRL-RECORD
+098200         MOVE SAMP-RUN-TIMESTAMP TO ERRL-TIMESTAMP
+098300         MOVE RETURN-CODE TO ERRL-RETURN-CODE
+098400         MOVE SAMP-ABEND-MSG TO ERRL-STATUS-TEXT
+098500         WRITE ERRL-RECORD
+098600         CLOSE ERROR-LOG-FILE
+098700     END-IF
+098800     STOP RUN
+098900     .
+099000 9600-EXIT.
+099100     EXIT.
